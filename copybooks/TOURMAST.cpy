@@ -0,0 +1,13 @@
+      *> ***************************************************************************
+      *> * ツアーマスタ 入力域 (REIDAI08 / TOUR-EDIT / TOUR-MAINT 共通)
+      *> ***************************************************************************
+       01 TOUR-MASTER-REC.
+         03 IN-TOUR-CODE           PIC X(05).                *> ツアーID
+         03 IN-TOUR-NAME           PIC X(10).                *> ツアー名
+         03 IN-TOUR-EXPENSES       PIC 9(07).                *> ツアー旅費
+         03 IN-TOUR-MEMBERS        PIC 9(04).                *> ツアー参加人数
+         03 IN-TOTAL-EXPENSES      PIC 9(11).                *> ツアー金額
+         03 IN-CONTRACT-DATE       PIC 9(08).                *> 契約日(YYYYMMDD)
+         03 IN-STATUS-CODE         PIC X(01).                *> 状態コード(0:有効 1:取消)
+           88 IN-STATUS-ACTIVE     VALUE '0'.
+           88 IN-STATUS-CANCELLED  VALUE '1'.
