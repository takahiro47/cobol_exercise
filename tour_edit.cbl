@@ -0,0 +1,274 @@
+*> ------------------------------------------------------- <*
+*> Run as:
+*> $ cobc -x -free -g -debug -Wall -I copybooks tour_edit.cbl; ./tour_edit
+*> TOUR-MASTER.DAT を検証し、正常データは TOUR-MASTER-CLEAN.DAT へ、
+*> 異常データは理由付きで TOUR-REJECT.DAT へ振り分ける。
+*> REIDAI08 は検証済みの TOUR-MASTER-CLEAN.DAT を TOUR-MASTER.DAT に
+*> コピーしてから実行すること。
+*> ------------------------------------------------------- <*
+
+*> ***************************************************************************
+*> * 見出し部
+*> ***************************************************************************
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. TOUR-EDIT.
+
+
+*> ***************************************************************************
+*> * 環境部
+*> ***************************************************************************
+ENVIRONMENT DIVISION.
+
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+    SELECT TOUR-MASTER-FILE     ASSIGN TO 'TOUR-MASTER.DAT'       *> INFILE   / ツアーマスタファイル
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS SEQUENTIAL
+      RECORD KEY IS IN-TOUR-CODE
+      FILE STATUS IS WS-MASTER-STATUS.
+    SELECT TOUR-MASTER-CLEAN    ASSIGN TO 'TOUR-MASTER-CLEAN.DAT' *> OUTFILE  / 検証済マスタファイル
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS SEQUENTIAL
+      RECORD KEY IS TOUR-MASTER-CLEAN-KEY
+      FILE STATUS IS WS-CLEAN-STATUS.
+    SELECT TOUR-REJECT-LIST     ASSIGN TO 'TOUR-REJECT.DAT'       *> SYSPRINT / エラーリスト
+      ORGANIZATION IS LINE SEQUENTIAL.
+
+
+*> ***************************************************************************
+*> * データ部
+*> ***************************************************************************
+DATA DIVISION.
+
+  *> ファイルの定義
+  FILE SECTION.
+
+    *> ツアーマスタファイル(検証前, 索引編成)
+    FD TOUR-MASTER-FILE
+      LABEL RECORD IS STANDARD.
+
+    COPY TOURMAST.
+
+    *> ツアーマスタファイル(検証済, 索引編成)
+    FD TOUR-MASTER-CLEAN
+      LABEL RECORD IS STANDARD.
+
+    01 TOUR-MASTER-CLEAN-REC.
+      03 TOUR-MASTER-CLEAN-KEY  PIC X(05).
+      03 FILLER                 PIC X(41).
+
+    *> エラーリスト
+    FD TOUR-REJECT-LIST
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-REJECT-RECORDS      PIC X(132).
+
+  *> 変数の定義
+  WORKING-STORAGE SECTION.
+
+    *> 一時利用
+    01 FLAG-FILE-END            PIC 9(01) VALUE ZERO.     *> EODフラグ
+    01 FLAG-ON                  PIC 9(01) VALUE 1.        *> 定数 ON
+    01 FLAG-OFF                 PIC 9(01) VALUE 0.        *> 定数 OFF
+
+    01 WS-MASTER-STATUS         PIC X(02) VALUE '00'.     *> TOUR-MASTER-FILEの状態キー
+    01 WS-CLEAN-STATUS          PIC X(02) VALUE '00'.     *> TOUR-MASTER-CLEANの状態キー
+
+    01 WS-CLEAN-COUNT           PIC 9(05) VALUE ZERO.     *> 正常件数
+    01 WS-REJECT-COUNT          PIC 9(05) VALUE ZERO.     *> 異常件数
+
+    *> 正常レコード判定
+    01 WS-VALID-FLAG            PIC 9(01) VALUE ZERO.
+      88 WS-IS-VALID            VALUE 1.
+      88 WS-IS-INVALID          VALUE 0.
+
+    01 WS-REJECT-REASON         PIC X(20) VALUE SPACE.
+
+    *> 計算用
+    01 WS-EXPECTED-TOTAL        PIC 9(11) VALUE ZERO.
+
+    *> ツアーID重複チェック用テーブル
+    01 WS-CODE-TABLE-COUNT      PIC 9(04) VALUE ZERO.
+    01 WS-CODE-TABLE-MAX        PIC 9(04) VALUE 2000.
+    01 WS-CODE-TABLE-FULL-FLAG  PIC 9(01) VALUE ZERO.
+      88 WS-CODE-TABLE-FULL-WARNED VALUE 1.
+    01 WS-CODE-TABLE.
+      03 WS-CODE-ENTRY          PIC X(05) OCCURS 2000 TIMES
+                                INDEXED BY WS-CODE-IDX.
+    01 WS-FOUND-FLAG            PIC 9(01) VALUE ZERO.
+      88 WS-CODE-FOUND          VALUE 1.
+
+    *> 出力ヘッダ(見出し行)
+    01 PRINT-HEADER.
+      03 FILLER                 PIC X(05) VALUE 'ID   '.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(10) VALUE 'ﾂｱｰﾒｲ'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(20) VALUE 'ｴﾗｰﾘﾕｳ'.
+
+    *> 出力本文(エラー明細行)
+    01 PRINT-REJECT.
+      03 PRINT-TOUR-CODE        PIC X(05).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-TOUR-NAME        PIC X(10).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-REJECT-REASON    PIC X(20).
+
+    *> 出力本文(集計行)
+    01 PRINT-SUMMARY.
+      03 FILLER                 PIC X(14) VALUE SPACE.
+      03 PRINT-SUMMARY-TEXT     PIC X(30).
+      03 PRINT-SUMMARY-COUNT    PIC ZZ,ZZ9.
+
+
+*> ***************************************************************************
+*> * 手続き部
+*> ***************************************************************************
+PROCEDURE DIVISION.
+
+*> 基本処理
+BASE.
+  DISPLAY 'TOUR-EDIT'.
+  DISPLAY '-- PROGRAM START --'.
+
+  *> 初期化処理
+  PERFORM                     INIT.
+
+  *> メイン繰り返し処理
+  PERFORM                     MAIN-LOOP
+                              UNTIL FLAG-FILE-END = FLAG-ON.
+
+  *> 終了処理
+  PERFORM                     FINALIZE.
+
+  *> 終了(最後に止める)
+  DISPLAY '-- PROGRAM EXIT   --'.
+  STOP RUN.
+
+
+*> ***************************************************************************
+*> * 初期化処理
+*> * = ファイルのオープンと読み込み
+*> ***************************************************************************
+INIT.
+  OPEN    INPUT                 TOUR-MASTER-FILE
+          OUTPUT                TOUR-MASTER-CLEAN
+          OUTPUT                TOUR-REJECT-LIST.
+
+  *> 見出し行の印刷
+  WRITE   TOUR-REJECT-RECORDS FROM PRINT-HEADER AFTER PAGE.
+
+  *> 1行目データの読み込み
+  READ    TOUR-MASTER-FILE
+          AT END MOVE FLAG-ON TO FLAG-FILE-END.
+
+
+*> ***************************************************************************
+*> * メイン繰り返し処理
+*> * = 1件ごとの検証と振り分け
+*> ***************************************************************************
+MAIN-LOOP.
+  PERFORM                     VALIDATE-RECORD.
+
+  IF      WS-IS-VALID
+          *> 正常データ -> クリーンファイルへ (原レコードをそのまま複写)
+          MOVE    TOUR-MASTER-REC TO TOUR-MASTER-CLEAN-REC
+          WRITE   TOUR-MASTER-CLEAN-REC
+                  INVALID KEY
+                  DISPLAY 'エラー: クリーンファイル書込失敗 ID=' IN-TOUR-CODE
+                  NOT INVALID KEY
+                  COMPUTE WS-CLEAN-COUNT = WS-CLEAN-COUNT + 1
+          END-WRITE
+  ELSE
+          *> 異常データ -> エラーリストへ (理由付き)
+          MOVE    IN-TOUR-CODE TO PRINT-TOUR-CODE
+          MOVE    IN-TOUR-NAME TO PRINT-TOUR-NAME
+          MOVE    WS-REJECT-REASON TO PRINT-REJECT-REASON
+          WRITE   TOUR-REJECT-RECORDS FROM PRINT-REJECT AFTER 1
+          COMPUTE WS-REJECT-COUNT = WS-REJECT-COUNT + 1
+  END-IF.
+
+  *> 次のデータの読み込み
+  READ    TOUR-MASTER-FILE
+          AT END MOVE FLAG-ON TO FLAG-FILE-END.
+
+
+*> ***************************************************************************
+*> * レコード検証処理
+*> * = 金額整合性・ID一意性・ID数値チェック
+*> ***************************************************************************
+VALIDATE-RECORD.
+  MOVE    FLAG-ON TO WS-VALID-FLAG.
+  MOVE    SPACE TO WS-REJECT-REASON.
+
+  *> ツアーIDが数値かつ非空白か
+  IF      IN-TOUR-CODE = SPACE OR IN-TOUR-CODE NOT NUMERIC
+          MOVE    FLAG-OFF TO WS-VALID-FLAG
+          MOVE    'ID不正(非数値/空白)' TO WS-REJECT-REASON
+  END-IF.
+
+  *> ツアーIDの重複チェック
+  IF      WS-IS-VALID
+          PERFORM              CHECK-DUPLICATE-CODE
+          IF      WS-CODE-FOUND
+                  MOVE    FLAG-OFF TO WS-VALID-FLAG
+                  MOVE    'ID重複' TO WS-REJECT-REASON
+          END-IF
+  END-IF.
+
+  *> 金額整合性チェック (ﾂｱｰ旅費 x 参加人数 = 合計金額)
+  IF      WS-IS-VALID
+          COMPUTE WS-EXPECTED-TOTAL = IN-TOUR-EXPENSES * IN-TOUR-MEMBERS
+          IF      WS-EXPECTED-TOTAL NOT = IN-TOTAL-EXPENSES
+                  MOVE    FLAG-OFF TO WS-VALID-FLAG
+                  MOVE    '金額不一致' TO WS-REJECT-REASON
+          END-IF
+  END-IF.
+
+  *> 一意性確認用テーブルへの登録 (正常データのみ)
+  IF      WS-IS-VALID
+          IF      WS-CODE-TABLE-COUNT < WS-CODE-TABLE-MAX
+                  COMPUTE WS-CODE-TABLE-COUNT = WS-CODE-TABLE-COUNT + 1
+                  MOVE    IN-TOUR-CODE TO WS-CODE-ENTRY(WS-CODE-TABLE-COUNT)
+          ELSE
+                  IF      NOT WS-CODE-TABLE-FULL-WARNED
+                          DISPLAY '警告: 重複チェック用テーブルが上限(' WS-CODE-TABLE-MAX
+                                  ')に達したため、これ以降のID重複チェックは行われません'
+                          MOVE    FLAG-ON TO WS-CODE-TABLE-FULL-FLAG
+                  END-IF
+          END-IF
+  END-IF.
+
+
+*> ***************************************************************************
+*> * 重複検索処理
+*> ***************************************************************************
+CHECK-DUPLICATE-CODE.
+  MOVE    FLAG-OFF TO WS-FOUND-FLAG.
+  IF      WS-CODE-TABLE-COUNT > ZERO
+          SET     WS-CODE-IDX TO 1
+          SEARCH  WS-CODE-ENTRY VARYING WS-CODE-IDX
+                  AT END CONTINUE
+                  WHEN    WS-CODE-ENTRY(WS-CODE-IDX) = IN-TOUR-CODE
+                          MOVE FLAG-ON TO WS-FOUND-FLAG
+          END-SEARCH
+  END-IF.
+
+
+*> ***************************************************************************
+*> * 終了処理
+*> ***************************************************************************
+FINALIZE.
+  MOVE    SPACE TO PRINT-SUMMARY.
+  MOVE    '正常件数' TO PRINT-SUMMARY-TEXT.
+  MOVE    WS-CLEAN-COUNT TO PRINT-SUMMARY-COUNT.
+  WRITE   TOUR-REJECT-RECORDS FROM PRINT-SUMMARY AFTER 2.
+
+  MOVE    SPACE TO PRINT-SUMMARY.
+  MOVE    '異常件数' TO PRINT-SUMMARY-TEXT.
+  MOVE    WS-REJECT-COUNT TO PRINT-SUMMARY-COUNT.
+  WRITE   TOUR-REJECT-RECORDS FROM PRINT-SUMMARY AFTER 1.
+
+  DISPLAY '正常件数: ' WS-CLEAN-COUNT '  異常件数: ' WS-REJECT-COUNT.
+
+  CLOSE   TOUR-MASTER-FILE TOUR-MASTER-CLEAN TOUR-REJECT-LIST.
