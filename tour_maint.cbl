@@ -0,0 +1,327 @@
+*> ------------------------------------------------------- <*
+*> Run as:
+*> $ cobc -x -free -g -debug -Wall -I copybooks tour_maint.cbl; ./tour_maint
+*> TOUR-MASTER.DAT (索引編成) の追加・変更・削除を行う保守プログラム。
+*> 変更内容は TOUR-MAINT-LOG.DAT に確認リストとして書き出す。
+*> ------------------------------------------------------- <*
+
+*> ***************************************************************************
+*> * 見出し部
+*> ***************************************************************************
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. TOUR-MAINT.
+
+
+*> ***************************************************************************
+*> * 環境部
+*> ***************************************************************************
+ENVIRONMENT DIVISION.
+
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+    SELECT TOUR-MASTER-FILE     ASSIGN TO 'TOUR-MASTER.DAT'     *> I-O      / ツアーマスタファイル
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS IN-TOUR-CODE
+      FILE STATUS IS WS-MASTER-STATUS.
+    SELECT TOUR-MAINT-LOG       ASSIGN TO 'TOUR-MAINT-LOG.DAT'  *> SYSPRINT / 保守確認リスト
+      ORGANIZATION IS LINE SEQUENTIAL.
+
+
+*> ***************************************************************************
+*> * データ部
+*> ***************************************************************************
+DATA DIVISION.
+
+  *> ファイルの定義
+  FILE SECTION.
+
+    *> ツアーマスタファイル (IN-TOUR-CODEをキーとした索引編成ファイル)
+    FD TOUR-MASTER-FILE
+      LABEL RECORD IS STANDARD.
+
+    COPY TOURMAST.
+
+    *> 保守確認リスト
+    FD TOUR-MAINT-LOG
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-MAINT-LOG-RECORDS   PIC X(132).
+
+  *> 変数の定義
+  WORKING-STORAGE SECTION.
+
+    *> 一時利用
+    01 FLAG-ON                  PIC 9(01) VALUE 1.        *> 定数 ON
+    01 FLAG-OFF                 PIC 9(01) VALUE 0.        *> 定数 OFF
+    01 FLAG-EXIT                PIC 9(01) VALUE ZERO.
+      88 WS-EXIT-REQUESTED      VALUE 1.
+
+    01 WS-MASTER-STATUS         PIC X(02) VALUE '00'.     *> TOUR-MASTER-FILEの状態キー
+      88 WS-STATUS-OK           VALUE '00'.
+      88 WS-STATUS-NOT-FOUND    VALUE '23' '35'.
+      88 WS-STATUS-DUPLICATE    VALUE '22'.
+
+    01 WS-MENU-CHOICE           PIC 9(01) VALUE ZERO.
+
+    *> 画面入力用のワーク項目
+    01 WS-IN-TOUR-CODE          PIC X(05).
+    01 WS-IN-TOUR-NAME          PIC X(10).
+    01 WS-IN-TOUR-EXPENSES      PIC 9(07).
+    01 WS-IN-TOUR-MEMBERS       PIC 9(04).
+    01 WS-IN-CONTRACT-DATE      PIC 9(08).
+    01 WS-IN-STATUS-CODE        PIC X(01).
+    01 WS-STATUS-CODE-VALID-FLAG PIC 9(01) VALUE ZERO.
+      88 WS-STATUS-CODE-VALID    VALUE 1.
+
+    *> 変更前保持域 (変更・削除の確認リスト用)
+    01 WS-OLD-TOUR-NAME         PIC X(10).
+    01 WS-OLD-TOUR-EXPENSES     PIC 9(07).
+    01 WS-OLD-TOUR-MEMBERS      PIC 9(04).
+    01 WS-OLD-TOTAL-EXPENSES    PIC 9(11).
+    01 WS-OLD-CONTRACT-DATE     PIC 9(08).
+    01 WS-OLD-STATUS-CODE       PIC X(01).
+
+    *> 確認リスト出力域
+    01 PRINT-LOG-HEADER.
+      03 FILLER                 PIC X(12) VALUE '処理区分'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(05) VALUE 'ID   '.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(10) VALUE 'ﾂｱｰﾒｲ'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(30) VALUE '変更前 -> 変更後'.
+
+    01 PRINT-LOG-LINE.
+      03 PRINT-LOG-ACTION       PIC X(10).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-LOG-CODE         PIC X(05).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-LOG-NAME         PIC X(10).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-LOG-DETAIL       PIC X(90).
+
+
+*> ***************************************************************************
+*> * 手続き部
+*> ***************************************************************************
+PROCEDURE DIVISION.
+
+*> 基本処理
+BASE.
+  DISPLAY 'TOUR-MAINT'.
+  DISPLAY '-- PROGRAM START --'.
+
+  PERFORM                     INIT.
+
+  PERFORM                     MAIN-LOOP
+                              UNTIL WS-EXIT-REQUESTED.
+
+  PERFORM                     FINALIZE.
+
+  DISPLAY '-- PROGRAM EXIT   --'.
+  STOP RUN.
+
+
+*> ***************************************************************************
+*> * 初期化処理
+*> ***************************************************************************
+INIT.
+  OPEN    I-O                  TOUR-MASTER-FILE.
+  IF      NOT WS-STATUS-OK
+          *> 初回実行等でファイルが存在しない場合は新規作成する
+          OPEN    OUTPUT        TOUR-MASTER-FILE
+          CLOSE                 TOUR-MASTER-FILE
+          OPEN    I-O           TOUR-MASTER-FILE
+  END-IF.
+
+  OPEN    OUTPUT                TOUR-MAINT-LOG.
+  WRITE   TOUR-MAINT-LOG-RECORDS FROM PRINT-LOG-HEADER AFTER PAGE.
+
+
+*> ***************************************************************************
+*> * メイン繰り返し処理 (メニュー)
+*> ***************************************************************************
+MAIN-LOOP.
+  DISPLAY ' '.
+  DISPLAY '1.追加  2.変更  3.削除  4.終了'.
+  DISPLAY 'ﾒﾆｭｰ番号を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-MENU-CHOICE.
+
+  EVALUATE WS-MENU-CHOICE
+    WHEN 1  PERFORM ADD-TOUR
+    WHEN 2  PERFORM CHANGE-TOUR
+    WHEN 3  PERFORM DELETE-TOUR
+    WHEN 4  MOVE FLAG-ON TO FLAG-EXIT
+    WHEN OTHER
+            DISPLAY 'メニュー番号が不正です'
+  END-EVALUATE.
+
+
+*> ***************************************************************************
+*> * 追加処理
+*> ***************************************************************************
+ADD-TOUR.
+  DISPLAY 'ﾂｱｰID(5桁)を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-TOUR-CODE.
+  DISPLAY 'ﾂｱｰ名(10桁)を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-TOUR-NAME.
+  DISPLAY 'ﾂｱｰ旅費を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-TOUR-EXPENSES.
+  DISPLAY '参加人数を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-TOUR-MEMBERS.
+  DISPLAY '契約日(YYYYMMDD)を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-CONTRACT-DATE.
+  PERFORM  ACCEPT-STATUS-CODE.
+
+  MOVE     WS-IN-TOUR-CODE TO IN-TOUR-CODE
+  MOVE     WS-IN-TOUR-NAME TO IN-TOUR-NAME
+  MOVE     WS-IN-TOUR-EXPENSES TO IN-TOUR-EXPENSES
+  MOVE     WS-IN-TOUR-MEMBERS TO IN-TOUR-MEMBERS
+  MOVE     WS-IN-CONTRACT-DATE TO IN-CONTRACT-DATE
+  MOVE     WS-IN-STATUS-CODE TO IN-STATUS-CODE
+  *> 金額は旅費×人数から自動計算し、手入力による不整合を防ぐ
+  COMPUTE  IN-TOTAL-EXPENSES = IN-TOUR-EXPENSES * IN-TOUR-MEMBERS.
+
+  WRITE    TOUR-MASTER-REC
+           INVALID KEY
+           DISPLAY 'エラー: ID ' WS-IN-TOUR-CODE ' は既に存在します'
+           NOT INVALID KEY
+           PERFORM LOG-ADD.
+
+
+*> ***************************************************************************
+*> * 変更処理
+*> ***************************************************************************
+CHANGE-TOUR.
+  DISPLAY 'ﾂｱｰID(5桁)を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-TOUR-CODE.
+  MOVE     WS-IN-TOUR-CODE TO IN-TOUR-CODE.
+
+  READ     TOUR-MASTER-FILE
+           INVALID KEY
+           DISPLAY 'エラー: ID ' WS-IN-TOUR-CODE ' が見つかりません'.
+
+  IF       WS-STATUS-OK
+           MOVE IN-TOUR-NAME TO WS-OLD-TOUR-NAME
+           MOVE IN-TOUR-EXPENSES TO WS-OLD-TOUR-EXPENSES
+           MOVE IN-TOUR-MEMBERS TO WS-OLD-TOUR-MEMBERS
+           MOVE IN-TOTAL-EXPENSES TO WS-OLD-TOTAL-EXPENSES
+           MOVE IN-CONTRACT-DATE TO WS-OLD-CONTRACT-DATE
+           MOVE IN-STATUS-CODE TO WS-OLD-STATUS-CODE
+
+           DISPLAY 'ﾂｱｰ名(10桁)を入力してください ==> ' WITH NO ADVANCING
+           ACCEPT WS-IN-TOUR-NAME
+           DISPLAY 'ﾂｱｰ旅費を入力してください ==> ' WITH NO ADVANCING
+           ACCEPT WS-IN-TOUR-EXPENSES
+           DISPLAY '参加人数を入力してください ==> ' WITH NO ADVANCING
+           ACCEPT WS-IN-TOUR-MEMBERS
+           DISPLAY '契約日(YYYYMMDD)を入力してください ==> ' WITH NO ADVANCING
+           ACCEPT WS-IN-CONTRACT-DATE
+           PERFORM ACCEPT-STATUS-CODE
+
+           MOVE WS-IN-TOUR-NAME TO IN-TOUR-NAME
+           MOVE WS-IN-TOUR-EXPENSES TO IN-TOUR-EXPENSES
+           MOVE WS-IN-TOUR-MEMBERS TO IN-TOUR-MEMBERS
+           MOVE WS-IN-CONTRACT-DATE TO IN-CONTRACT-DATE
+           MOVE WS-IN-STATUS-CODE TO IN-STATUS-CODE
+           COMPUTE IN-TOTAL-EXPENSES = IN-TOUR-EXPENSES * IN-TOUR-MEMBERS
+
+           REWRITE TOUR-MASTER-REC
+                   INVALID KEY
+                   DISPLAY 'エラー: 更新に失敗しました'
+                   NOT INVALID KEY
+                   PERFORM LOG-CHANGE
+  END-IF.
+
+
+*> ***************************************************************************
+*> * 削除処理
+*> ***************************************************************************
+DELETE-TOUR.
+  DISPLAY 'ﾂｱｰID(5桁)を入力してください ==> ' WITH NO ADVANCING.
+  ACCEPT   WS-IN-TOUR-CODE.
+  MOVE     WS-IN-TOUR-CODE TO IN-TOUR-CODE.
+
+  READ     TOUR-MASTER-FILE
+           INVALID KEY
+           DISPLAY 'エラー: ID ' WS-IN-TOUR-CODE ' が見つかりません'.
+
+  IF       WS-STATUS-OK
+           DELETE TOUR-MASTER-FILE
+                  INVALID KEY
+                  DISPLAY 'エラー: 削除に失敗しました'
+                  NOT INVALID KEY
+                  PERFORM LOG-DELETE
+  END-IF.
+
+
+*> ***************************************************************************
+*> * 状態コード入力処理
+*> * = 0または1以外が入力された場合は再入力を求める
+*> ***************************************************************************
+ACCEPT-STATUS-CODE.
+  MOVE    FLAG-OFF TO WS-STATUS-CODE-VALID-FLAG.
+  PERFORM UNTIL WS-STATUS-CODE-VALID
+          DISPLAY '状態コード(0:有効 1:取消)を入力してください ==> '
+                  WITH NO ADVANCING
+          ACCEPT   WS-IN-STATUS-CODE
+          IF      WS-IN-STATUS-CODE = '0' OR WS-IN-STATUS-CODE = '1'
+                  MOVE    FLAG-ON TO WS-STATUS-CODE-VALID-FLAG
+          ELSE
+                  DISPLAY '状態コードは0または1を入力してください'
+          END-IF
+  END-PERFORM.
+
+
+*> ***************************************************************************
+*> * 確認リスト出力 (追加)
+*> ***************************************************************************
+LOG-ADD.
+  MOVE    '追加' TO PRINT-LOG-ACTION.
+  MOVE    IN-TOUR-CODE TO PRINT-LOG-CODE.
+  MOVE    IN-TOUR-NAME TO PRINT-LOG-NAME.
+  MOVE    SPACE TO PRINT-LOG-DETAIL.
+  STRING  '-> 旅費=' IN-TOUR-EXPENSES ' 人数=' IN-TOUR-MEMBERS
+          ' 金額=' IN-TOTAL-EXPENSES
+          DELIMITED BY SIZE INTO PRINT-LOG-DETAIL.
+  WRITE   TOUR-MAINT-LOG-RECORDS FROM PRINT-LOG-LINE AFTER 1.
+  DISPLAY 'ID ' IN-TOUR-CODE ' を追加しました'.
+
+
+*> ***************************************************************************
+*> * 確認リスト出力 (変更)
+*> ***************************************************************************
+LOG-CHANGE.
+  MOVE    '変更' TO PRINT-LOG-ACTION.
+  MOVE    IN-TOUR-CODE TO PRINT-LOG-CODE.
+  MOVE    IN-TOUR-NAME TO PRINT-LOG-NAME.
+  MOVE    SPACE TO PRINT-LOG-DETAIL.
+  STRING  WS-OLD-TOUR-NAME ' ' WS-OLD-TOUR-EXPENSES '/' WS-OLD-TOUR-MEMBERS
+          '/' WS-OLD-TOTAL-EXPENSES ' -> ' IN-TOUR-NAME ' '
+          IN-TOUR-EXPENSES '/' IN-TOUR-MEMBERS '/' IN-TOTAL-EXPENSES
+          DELIMITED BY SIZE INTO PRINT-LOG-DETAIL.
+  WRITE   TOUR-MAINT-LOG-RECORDS FROM PRINT-LOG-LINE AFTER 1.
+  DISPLAY 'ID ' IN-TOUR-CODE ' を変更しました'.
+
+
+*> ***************************************************************************
+*> * 確認リスト出力 (削除)
+*> ***************************************************************************
+LOG-DELETE.
+  MOVE    '削除' TO PRINT-LOG-ACTION.
+  MOVE    IN-TOUR-CODE TO PRINT-LOG-CODE.
+  MOVE    IN-TOUR-NAME TO PRINT-LOG-NAME.
+  MOVE    SPACE TO PRINT-LOG-DETAIL.
+  STRING  '削除済 旅費=' IN-TOUR-EXPENSES ' 人数=' IN-TOUR-MEMBERS
+          ' 金額=' IN-TOTAL-EXPENSES
+          DELIMITED BY SIZE INTO PRINT-LOG-DETAIL.
+  WRITE   TOUR-MAINT-LOG-RECORDS FROM PRINT-LOG-LINE AFTER 1.
+  DISPLAY 'ID ' IN-TOUR-CODE ' を削除しました'.
+
+
+*> ***************************************************************************
+*> * 終了処理
+*> ***************************************************************************
+FINALIZE.
+  CLOSE   TOUR-MASTER-FILE TOUR-MAINT-LOG.
