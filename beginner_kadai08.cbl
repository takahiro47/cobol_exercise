@@ -18,9 +18,31 @@ ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
   FILE-CONTROL.
     SELECT TOUR-MASTER-FILE     ASSIGN TO 'TOUR-MASTER.DAT'   *> INFILE   / ツアーマスタファイル
-      ORGANIZATION IS LINE SEQUENTIAL.
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS SEQUENTIAL
+      RECORD KEY IS IN-TOUR-CODE
+      FILE STATUS IS WS-MASTER-STATUS.
     SELECT TOUR-CONTRACT-LIST   ASSIGN TO 'SYSPRINT.DAT'      *> SYSPRINT / ツアー契約リスト
-      ORGANIZATION IS LINE SEQUENTIAL.
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-CONTRACT-LIST-STATUS.
+    SELECT TOUR-CONTRACT-CSV    ASSIGN TO 'SYSPRINT.CSV'      *> CSV抽出  / ツアー契約CSV
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-CONTRACT-CSV-STATUS.
+    SELECT TOUR-CANCELLATION-LIST ASSIGN TO 'SYSCANCEL.DAT'   *> SYSPRINT / ツアー取消リスト
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-CANCELLATION-STATUS.
+    SELECT TOUR-EXCEPTION-LIST  ASSIGN TO 'SYSEXCPT.DAT'      *> SYSPRINT / 金額不一致例外リスト
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-EXCEPTION-STATUS.
+    SELECT TOUR-RUN-SEQ-FILE    ASSIGN TO 'TOUR-RUN-SEQ.DAT'  *> 実行採番 / 実行連番保持ファイル
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-RUN-SEQ-STATUS.
+    SELECT TOUR-AUDIT-LOG       ASSIGN TO 'TOUR-AUDIT.LOG'    *> 監査ログ / 実行履歴(累積)
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-AUDIT-LOG-STATUS.
+    SELECT TOUR-CHECKPOINT-FILE ASSIGN TO 'TOUR-CHECKPOINT.DAT' *> 再開用 / チェックポイントファイル
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-CHECKPOINT-STATUS.
 
 
 *> ***************************************************************************
@@ -31,12 +53,11 @@ DATA DIVISION.
   *> ファイルの定義
   FILE SECTION.
 
-    *> ツアーマスタファイル
+    *> ツアーマスタファイル (IN-TOUR-CODEをキーとした索引編成ファイル)
     FD TOUR-MASTER-FILE
-      LABEL RECORD IS STANDARD
-      BLOCK CONTAINS 0 RECORDS.
+      LABEL RECORD IS STANDARD.
 
-    01 TOUR-MASTER-RECORDS      PIC X(50).
+    COPY TOURMAST.
 
     *> ツアー契約リスト
     FD TOUR-CONTRACT-LIST
@@ -44,6 +65,52 @@ DATA DIVISION.
 
     01 TOUR-CONTRACT-RECORDS    PIC X(132).
 
+    *> ツアー契約CSV抽出ファイル
+    FD TOUR-CONTRACT-CSV
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-CONTRACT-CSV-RECORDS PIC X(60).
+
+    *> ツアー取消リスト
+    FD TOUR-CANCELLATION-LIST
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-CANCELLATION-RECORDS PIC X(132).
+
+    *> 金額不一致例外リスト
+    FD TOUR-EXCEPTION-LIST
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-EXCEPTION-RECORDS  PIC X(132).
+
+    *> 実行連番保持ファイル (1レコードのみ)
+    FD TOUR-RUN-SEQ-FILE
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-RUN-SEQ-RECORDS     PIC X(05).
+
+    *> 監査ログ (実行のたびに追記)
+    FD TOUR-AUDIT-LOG
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-AUDIT-LOG-RECORDS   PIC X(80).
+
+    *> チェックポイントファイル (1レコードのみ、再開位置を保持)
+    FD TOUR-CHECKPOINT-FILE
+      LABEL RECORD IS OMITTED.
+
+    01 TOUR-CHECKPOINT-RECORD.
+      03 CKPT-LAST-KEY          PIC X(05).
+      03 CKPT-COUNTER           PIC 9(03).
+      03 CKPT-TOTAL             PIC 9(12).
+      03 CKPT-FILTER-START-DATE PIC 9(08).
+      03 CKPT-FILTER-END-DATE   PIC 9(08).
+      03 CKPT-PAGE-NUMBER       PIC 9(03).
+      03 CKPT-BAND-TABLE.
+        05 CKPT-BAND-ENTRY      OCCURS 3 TIMES.
+          07 CKPT-BAND-COUNT    PIC 9(05).
+          07 CKPT-BAND-TOTAL    PIC 9(12).
+
   *> 変数の定義
   WORKING-STORAGE SECTION.
 
@@ -53,15 +120,70 @@ DATA DIVISION.
     01 FLAG-OFF                 PIC 9(01) VALUE 0.        *> 定数 OFF
     01 COUNTER                  PIC 9(03) VALUE ZERO.     *> カウンタ
 
+    01 WS-MASTER-STATUS         PIC X(02) VALUE '00'.     *> TOUR-MASTER-FILEの状態キー
+    01 WS-RUN-SEQ-STATUS        PIC X(02) VALUE '00'.     *> TOUR-RUN-SEQ-FILEの状態キー
+      88 WS-RUN-SEQ-STATUS-OK    VALUE '00'.
+    01 WS-AUDIT-LOG-STATUS      PIC X(02) VALUE '00'.     *> TOUR-AUDIT-LOGの状態キー
+      88 WS-AUDIT-LOG-STATUS-OK  VALUE '00'.
+    01 WS-CHECKPOINT-STATUS     PIC X(02) VALUE '00'.     *> TOUR-CHECKPOINT-FILEの状態キー
+      88 WS-CHECKPOINT-STATUS-OK VALUE '00'.
+    01 WS-CONTRACT-LIST-STATUS  PIC X(02) VALUE '00'.     *> TOUR-CONTRACT-LISTの状態キー
+      88 WS-CONTRACT-LIST-STATUS-OK VALUE '00'.
+    01 WS-CONTRACT-CSV-STATUS   PIC X(02) VALUE '00'.     *> TOUR-CONTRACT-CSVの状態キー
+      88 WS-CONTRACT-CSV-STATUS-OK  VALUE '00'.
+    01 WS-CANCELLATION-STATUS   PIC X(02) VALUE '00'.     *> TOUR-CANCELLATION-LISTの状態キー
+      88 WS-CANCELLATION-STATUS-OK  VALUE '00'.
+    01 WS-EXCEPTION-STATUS      PIC X(02) VALUE '00'.     *> TOUR-EXCEPTION-LISTの状態キー
+      88 WS-EXCEPTION-STATUS-OK     VALUE '00'.
+
     01 TEMP-EXPENSES-TOTAL      PIC 9(12) VALUE ZERO.     *> 合計
 
-    *> 入力域
-    01 INPUT-FORMAT.
-      03 IN-TOUR-CODE           PIC X(05).                *> ツアーID
-      03 IN-TOUR-NAME           PIC X(10).                *> ツアー名
-      03 IN-TOUR-EXPENSES       PIC 9(07).                *> ツアー旅費
-      03 IN-TOUR-MEMBERS        PIC 9(04).                *> ツアー参加人数
-      03 IN-TOTAL-EXPENSES      PIC 9(11).                *> ツアー金額
+    *> 再開(チェックポイント)制御
+    01 WS-RESTART-FLAG          PIC 9(01) VALUE ZERO.     *> 再開実行フラグ
+      88 WS-IS-RESTART          VALUE 1.
+    01 WS-CHECKPOINT-KEY        PIC X(05) VALUE SPACE.    *> 再開開始キー(直前に処理したIN-TOUR-CODE)
+
+    *> 契約日範囲フィルタ
+    01 WS-FILTER-START-DATE     PIC 9(08) VALUE ZERO.      *> 集計対象開始日(YYYYMMDD)
+    01 WS-FILTER-END-DATE       PIC 9(08) VALUE 99999999.  *> 集計対象終了日(YYYYMMDD)
+    01 WS-IN-RANGE-FLAG         PIC 9(01) VALUE ZERO.      *> 範囲内フラグ
+      88 WS-IN-RANGE            VALUE 1.
+
+    *> 改ページ制御
+    01 WS-LINE-COUNT             PIC 9(03) VALUE ZERO.     *> 現在ページの明細行数
+    01 WS-LINES-PER-PAGE         PIC 9(03) VALUE 60.       *> 1ページあたりの明細行数
+    01 WS-PAGE-NUMBER            PIC 9(03) VALUE 1.        *> ページ番号
+
+    *> 価格帯小計制御
+    *> TOUR-MASTER-FILEはIN-TOUR-CODE順(索引編成)に読み込まれるため、
+    *> 価格帯は隣接レコード間で何度も入れ替わりうる。よって「直前との
+    *> 比較による控え目(コントロールブレイク)」ではなく、3つの価格帯
+    *> それぞれの件数・金額を独立に積み上げ、FINALIZEでまとめて3行の
+    *> 小計を印刷する(明細の出力順=ソート順は変えない)。
+    01 WS-BAND-CODE              PIC 9(01) VALUE ZERO.     *> 今回レコードの価格帯
+      88 WS-BAND-UNDER-50K       VALUE 1.                  *> 5万円未満
+      88 WS-BAND-50K-TO-150K     VALUE 2.                  *> 5万円以上15万円以下
+      88 WS-BAND-OVER-150K       VALUE 3.                  *> 15万円超
+    01 WS-BAND-IDX                PIC 9(01) VALUE ZERO.     *> FINALIZEでの小計印刷用添字
+    01 WS-BAND-TABLE.
+      03 WS-BAND-ENTRY           OCCURS 3 TIMES.
+        05 WS-BAND-COUNT         PIC 9(05) VALUE ZERO.      *> 価格帯内の件数
+        05 WS-BAND-TOTAL         PIC 9(12) VALUE ZERO.      *> 価格帯内の金額合計
+
+    *> 金額不一致チェック用
+    01 WS-EXPECTED-TOTAL         PIC 9(11) VALUE ZERO.     *> 旅費×人数から求めた期待金額
+
+    *> CSV抽出用ワーク項目 (編集なしの実値をカンマ区切りで出力)
+    01 WS-CSV-LINE               PIC X(60).
+    01 WS-CSV-EXPENSES           PIC Z(6)9.
+    01 WS-CSV-MEMBERS            PIC Z(3)9.
+    01 WS-CSV-TOTAL              PIC Z(10)9.
+
+    *> 実行監査制御
+    01 WS-RUN-SEQUENCE           PIC 9(05) VALUE ZERO.     *> 実行連番
+    01 WS-RUN-DATE               PIC 9(08) VALUE ZERO.     *> 実行日(YYYYMMDD)
+    01 WS-RUN-TIME                PIC 9(08) VALUE ZERO.     *> 実行時刻(HHMMSSff)
+    01 WS-AUDIT-LINE              PIC X(80) VALUE SPACE.    *> 監査ログ1行分
 
     *> 出力ヘッダ(見出し行)
     *> ﾂｱｰﾒｲ___________ﾘｮﾋ**ﾆﾝｽﾞｳ______________ｷﾝｶﾞｸ
@@ -72,6 +194,9 @@ DATA DIVISION.
       03 FILLER                 PIC X(05) VALUE 'ﾆﾝｽﾞｳ'.
       03 FILLER                 PIC X(14) VALUE SPACE.
       03 FILLER                 PIC X(05) VALUE 'ｷﾝｶﾞｸ'.
+      03 FILLER                 PIC X(10) VALUE SPACE.
+      03 FILLER                 PIC X(05) VALUE 'PAGE '.
+      03 PRINT-PAGE-NUMBER      PIC ZZ9.
 
     *> 出力本文(明細行)
     *> (ﾂｱｰﾒｲ )__Z,ZZZ,ZZ9__Z,ZZ9__Z,ZZZ,ZZZ,ZZZ,ZZ9
@@ -84,6 +209,54 @@ DATA DIVISION.
       03 FILLER                 PIC X(02) VALUE SPACE.
       03 PRINT-TOTAL-EXPENSES   PIC $,$$$,$$$,$$9. *> \,\\\,\\\,\\\,\\9.
 
+    *> 出力本文(価格帯小計行)
+    01 PRINT-BAND-SUBTOTAL.
+      03 PRINT-BAND-LABEL       PIC X(22).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-BAND-COUNT       PIC ZZ,ZZ9.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-BAND-TOTAL       PIC $,$$$,$$$,$$9.
+
+    *> 出力ヘッダ(取消リスト見出し行)
+    01 PRINT-CANCEL-HEADER.
+      03 FILLER                 PIC X(05) VALUE 'ID   '.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(10) VALUE 'ﾂｱｰﾒｲ'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(09) VALUE '契約日'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(12) VALUE '取消金額'.
+
+    *> 出力本文(取消明細行)
+    01 PRINT-CANCEL-ARTICLE.
+      03 PRINT-CANCEL-CODE      PIC X(05).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-CANCEL-NAME      PIC X(10).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-CANCEL-DATE      PIC 9(08).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-CANCEL-TOTAL     PIC $,$$$,$$$,$$9.
+
+    *> 出力ヘッダ(金額不一致例外リスト見出し行)
+    01 PRINT-EXCEPTION-HEADER.
+      03 FILLER                 PIC X(05) VALUE 'ID   '.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(10) VALUE 'ﾂｱｰﾒｲ'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(13) VALUE '期待金額'.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 FILLER                 PIC X(13) VALUE '実際金額'.
+
+    *> 出力本文(金額不一致例外明細行)
+    01 PRINT-EXCEPTION-ARTICLE.
+      03 PRINT-EXCEPTION-CODE   PIC X(05).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-EXCEPTION-NAME   PIC X(10).
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-EXCEPTION-EXPECT PIC $,$$$,$$$,$$9.
+      03 FILLER                 PIC X(02) VALUE SPACE.
+      03 PRINT-EXCEPTION-ACTUAL PIC $,$$$,$$$,$$9.
+
 
 *> ***************************************************************************
 *> * 手続き部
@@ -117,18 +290,197 @@ BASE.
 INIT.
   *> ## 初期化処理 ##
 
+  *> チェックポイントの確認(前回異常終了していれば再開位置を復元)
+  *> -- レポートファイルの再オープン方式を決めるため、ファイルオープンより先に判定する
+  PERFORM                     CHECK-RESTART.
+
   *> ファイルのオープン
-  OPEN    INPUT                 TOUR-MASTER-FILE
-          OUTPUT                TOUR-CONTRACT-LIST.
+  OPEN    INPUT                 TOUR-MASTER-FILE.
+  PERFORM                     OPEN-REPORT-FILES.
+
+  *> 取消リスト・例外リストの見出し印刷 (再開時は前回までの見出しが残っているので省略)
+  IF      NOT WS-IS-RESTART
+          WRITE   TOUR-CANCELLATION-RECORDS FROM PRINT-CANCEL-HEADER AFTER PAGE
+          WRITE   TOUR-EXCEPTION-RECORDS FROM PRINT-EXCEPTION-HEADER AFTER PAGE
+  END-IF.
+
+  *> 実行連番の採番と監査ログのオープン
+  PERFORM                     READ-RUN-SEQUENCE.
+  ACCEPT   WS-RUN-DATE FROM DATE YYYYMMDD.
+  ACCEPT   WS-RUN-TIME FROM TIME.
+
+  OPEN    EXTEND                TOUR-AUDIT-LOG.
+  IF      NOT WS-AUDIT-LOG-STATUS-OK
+          *> 初回実行等でファイルが存在しない場合は新規作成する
+          OPEN    OUTPUT        TOUR-AUDIT-LOG
+  END-IF.
+
+  *> 集計対象の契約日範囲の入力
+  *> -- 再開時は前回実行時の範囲をチェックポイントから復元し、入力し直させない
+  *>    (範囲を変えて再開すると、印刷済みの明細と集計が食い違ってしまうため)
+  IF      WS-IS-RESTART
+          DISPLAY '-- RESTART MODE: 前回の集計対象期間を引き継ぎます '
+                  WS-FILTER-START-DATE '~' WS-FILTER-END-DATE ' --'
+  ELSE
+          DISPLAY '集計開始日を入力してください(YYYYMMDD) ==> ' WITH NO ADVANCING
+          ACCEPT   WS-FILTER-START-DATE
+          DISPLAY '集計終了日を入力してください(YYYYMMDD) ==> ' WITH NO ADVANCING
+          ACCEPT   WS-FILTER-END-DATE
+  END-IF.
 
   *>## 1ページ目の処理 ##
 
   *> 見出し行の印刷 + 改ページ
+  PERFORM                     PRINT-HEADING.
+
+  *> 1行目(または再開位置の次)データの読み込み
+  IF      WS-IS-RESTART
+          START   TOUR-MASTER-FILE KEY > IN-TOUR-CODE
+                  INVALID KEY MOVE FLAG-ON TO FLAG-FILE-END
+          END-START
+          IF      FLAG-FILE-END NOT = FLAG-ON
+                  READ    TOUR-MASTER-FILE
+                          AT END MOVE FLAG-ON TO FLAG-FILE-END
+          END-IF
+  ELSE
+          READ    TOUR-MASTER-FILE
+                  AT END MOVE FLAG-ON TO FLAG-FILE-END
+  END-IF.
+
+
+*> ***************************************************************************
+*> * 再開判定処理
+*> * = チェックポイントファイルが残っていれば前回の続きから再開する
+*> ***************************************************************************
+CHECK-RESTART.
+  MOVE    ZERO TO WS-RESTART-FLAG.
+  MOVE    SPACE TO WS-CHECKPOINT-KEY.
+  OPEN    INPUT                 TOUR-CHECKPOINT-FILE.
+  IF      WS-CHECKPOINT-STATUS-OK
+          READ    TOUR-CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                  MOVE    CKPT-LAST-KEY TO WS-CHECKPOINT-KEY
+                  MOVE    CKPT-LAST-KEY TO IN-TOUR-CODE
+                  MOVE    CKPT-COUNTER TO COUNTER
+                  MOVE    CKPT-TOTAL TO TEMP-EXPENSES-TOTAL
+                  MOVE    CKPT-FILTER-START-DATE TO WS-FILTER-START-DATE
+                  MOVE    CKPT-FILTER-END-DATE TO WS-FILTER-END-DATE
+                  MOVE    CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+                  MOVE    CKPT-BAND-TABLE TO WS-BAND-TABLE
+                  MOVE    FLAG-ON TO WS-RESTART-FLAG
+                  DISPLAY '-- RESTART MODE: resuming after key ' WS-CHECKPOINT-KEY ' --'
+          END-READ
+          CLOSE                 TOUR-CHECKPOINT-FILE
+  END-IF.
+
+
+*> ***************************************************************************
+*> * レポートファイルのオープン処理
+*> * = 再開時は前回までの明細を残すため追記モードで開く(新規作成時はOUTPUTへ切替)
+*> ***************************************************************************
+OPEN-REPORT-FILES.
+  IF      WS-IS-RESTART
+          OPEN    EXTEND                TOUR-CONTRACT-LIST
+          IF      NOT WS-CONTRACT-LIST-STATUS-OK
+                  OPEN    OUTPUT        TOUR-CONTRACT-LIST
+          END-IF
+          OPEN    EXTEND                TOUR-CONTRACT-CSV
+          IF      NOT WS-CONTRACT-CSV-STATUS-OK
+                  OPEN    OUTPUT        TOUR-CONTRACT-CSV
+          END-IF
+          OPEN    EXTEND                TOUR-CANCELLATION-LIST
+          IF      NOT WS-CANCELLATION-STATUS-OK
+                  OPEN    OUTPUT        TOUR-CANCELLATION-LIST
+          END-IF
+          OPEN    EXTEND                TOUR-EXCEPTION-LIST
+          IF      NOT WS-EXCEPTION-STATUS-OK
+                  OPEN    OUTPUT        TOUR-EXCEPTION-LIST
+          END-IF
+  ELSE
+          OPEN    OUTPUT                TOUR-CONTRACT-LIST
+          OPEN    OUTPUT                TOUR-CONTRACT-CSV
+          OPEN    OUTPUT                TOUR-CANCELLATION-LIST
+          OPEN    OUTPUT                TOUR-EXCEPTION-LIST
+  END-IF.
+
+
+*> ***************************************************************************
+*> * チェックポイント書き込み処理
+*> * = 直前に処理したキー・件数・合計・集計対象期間・価格帯小計・ページ番号を
+*> *   再開用ファイルへ保存する
+*> *   (処理区分を問わず毎レコード呼び出すことで、異常終了時に再開位置との
+*> *    間に隙間ができないようにする -- 隙間があると再開時に同じレコードが
+*> *    二重に印刷されてしまう。価格帯小計とページ番号も保存しておかないと、
+*> *    再開後のFINALIZEで印刷する小計が中断前の分を含まなくなり、
+*> *    グランド合計と一致しなくなる)
+*> ***************************************************************************
+WRITE-CHECKPOINT.
+  MOVE    IN-TOUR-CODE TO CKPT-LAST-KEY.
+  MOVE    COUNTER TO CKPT-COUNTER.
+  MOVE    TEMP-EXPENSES-TOTAL TO CKPT-TOTAL.
+  MOVE    WS-FILTER-START-DATE TO CKPT-FILTER-START-DATE.
+  MOVE    WS-FILTER-END-DATE TO CKPT-FILTER-END-DATE.
+  MOVE    WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+  MOVE    WS-BAND-TABLE TO CKPT-BAND-TABLE.
+  OPEN    OUTPUT                TOUR-CHECKPOINT-FILE.
+  WRITE   TOUR-CHECKPOINT-RECORD.
+  CLOSE                         TOUR-CHECKPOINT-FILE.
+
+
+*> ***************************************************************************
+*> * 実行連番採番処理
+*> * = 前回までの連番を読み込み、1つ進めて書き戻す
+*> ***************************************************************************
+READ-RUN-SEQUENCE.
+  MOVE    ZERO TO WS-RUN-SEQUENCE.
+  OPEN    INPUT                 TOUR-RUN-SEQ-FILE.
+  IF      WS-RUN-SEQ-STATUS-OK
+          READ    TOUR-RUN-SEQ-FILE
+                  AT END CONTINUE
+                  NOT AT END MOVE TOUR-RUN-SEQ-RECORDS TO WS-RUN-SEQUENCE
+          END-READ
+          CLOSE                 TOUR-RUN-SEQ-FILE
+  END-IF.
+
+  COMPUTE WS-RUN-SEQUENCE = WS-RUN-SEQUENCE + 1.
+
+  OPEN    OUTPUT                TOUR-RUN-SEQ-FILE.
+  MOVE    WS-RUN-SEQUENCE TO TOUR-RUN-SEQ-RECORDS.
+  WRITE   TOUR-RUN-SEQ-RECORDS.
+  CLOSE                         TOUR-RUN-SEQ-FILE.
+
+
+*> ***************************************************************************
+*> * 見出し印刷処理
+*> * = 改ページしてページ番号を進めた見出しを印刷する
+*> ***************************************************************************
+PRINT-HEADING.
+  MOVE    WS-PAGE-NUMBER TO PRINT-PAGE-NUMBER.
   WRITE   TOUR-CONTRACT-RECORDS FROM PRINT-HEADER AFTER PAGE.
+  COMPUTE WS-PAGE-NUMBER = WS-PAGE-NUMBER + 1.
+  MOVE    ZERO TO WS-LINE-COUNT.
 
-  *> 1行目データの読み込み
-  READ    TOUR-MASTER-FILE INTO INPUT-FORMAT
-          AT END MOVE FLAG-ON TO FLAG-FILE-END.
+
+*> ***************************************************************************
+*> * 価格帯小計印刷処理
+*> * = WS-BAND-IDXが指す価格帯の件数・金額小計を印刷する
+*> * (FINALIZEから価格帯1~3の順に呼び出される)
+*> ***************************************************************************
+PRINT-BAND-SUBTOTAL-RTN.
+  MOVE    SPACE TO PRINT-BAND-SUBTOTAL.
+  EVALUATE WS-BAND-IDX
+    WHEN    1
+            MOVE    '小計(5万円未満)' TO PRINT-BAND-LABEL
+    WHEN    2
+            MOVE    '小計(5万円~15万円)' TO PRINT-BAND-LABEL
+    WHEN    3
+            MOVE    '小計(15万円超)' TO PRINT-BAND-LABEL
+  END-EVALUATE.
+  MOVE    WS-BAND-COUNT(WS-BAND-IDX) TO PRINT-BAND-COUNT.
+  MOVE    WS-BAND-TOTAL(WS-BAND-IDX) TO PRINT-BAND-TOTAL.
+  WRITE   TOUR-CONTRACT-RECORDS FROM PRINT-BAND-SUBTOTAL AFTER 2.
+  COMPUTE WS-LINE-COUNT = WS-LINE-COUNT + 1.
 
 
 *> ***************************************************************************
@@ -137,33 +489,171 @@ INIT.
 *> ***************************************************************************
 MAIN-LOOP.
   *> デバッグ
-  DISPLAY ' IN  : ' INPUT-FORMAT.
+  DISPLAY ' IN  : ' TOUR-MASTER-REC.
+
+  *> 旅費×人数と合計金額の整合性チェック(不一致は例外リストへ)
+  COMPUTE WS-EXPECTED-TOTAL = IN-TOUR-EXPENSES * IN-TOUR-MEMBERS.
+  IF      WS-EXPECTED-TOTAL NOT = IN-TOTAL-EXPENSES
+          PERFORM              WRITE-EXCEPTION-RECORD.
+
+  *> 契約日が指定範囲内かどうかの判定
+  PERFORM              CHECK-DATE-RANGE.
+
+  IF      WS-IN-RANGE AND IN-STATUS-CANCELLED
+          *> 取消データ -> 取消リストへ(契約集計からは除外)
+          PERFORM              WRITE-CANCEL-RECORD
+  END-IF.
+
+  IF      WS-IN-RANGE AND IN-STATUS-ACTIVE
+          *> 合計金額のカウント
+          COMPUTE TEMP-EXPENSES-TOTAL = TEMP-EXPENSES-TOTAL + IN-TOTAL-EXPENSES
+          *> 処理件数のカウント
+          COMPUTE COUNTER = COUNTER + 1
+
+          *> 価格帯の判定
+          EVALUATE TRUE
+            WHEN    IN-TOTAL-EXPENSES < 50000
+                    MOVE    1 TO WS-BAND-CODE
+            WHEN    IN-TOTAL-EXPENSES <= 150000
+                    MOVE    2 TO WS-BAND-CODE
+            WHEN    OTHER
+                    MOVE    3 TO WS-BAND-CODE
+          END-EVALUATE
+
+          *> 価格帯ごとの件数・金額を独立に積み上げる(件数・小計はFINALIZEでまとめて印刷)
+          COMPUTE WS-BAND-COUNT(WS-BAND-CODE) = WS-BAND-COUNT(WS-BAND-CODE) + 1
+          COMPUTE WS-BAND-TOTAL(WS-BAND-CODE) = WS-BAND-TOTAL(WS-BAND-CODE) + IN-TOTAL-EXPENSES
+
+          *> ページ一杯になっていたら改ページ
+          IF      WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                  PERFORM              PRINT-HEADING
+          END-IF
+
+          *> 明細のフォーマット
+          MOVE    IN-TOUR-NAME TO PRINT-TOUR-NAME
+          MOVE    IN-TOUR-EXPENSES TO PRINT-TOUR-EXPENSES
+          MOVE    IN-TOUR-MEMBERS TO PRINT-TOUR-MEMBERS
+          MOVE    IN-TOTAL-EXPENSES TO PRINT-TOTAL-EXPENSES
+
+          *> 明細の書き込み
+          DISPLAY ' OUT :' PRINT-ARTICLE
+          DISPLAY ''
+          WRITE   TOUR-CONTRACT-RECORDS FROM PRINT-ARTICLE AFTER 1
+          COMPUTE WS-LINE-COUNT = WS-LINE-COUNT + 1
+
+          *> CSV抽出行の書き込み (編集なしの実値)
+          PERFORM              WRITE-CSV-RECORD
+  ELSE
+          IF      NOT WS-IN-RANGE
+                  DISPLAY ' SKIP: 契約日が範囲外 ' IN-CONTRACT-DATE
+          ELSE
+                  IF      IN-STATUS-CANCELLED
+                          DISPLAY ' SKIP: 取消データのため契約集計から除外 ' IN-TOUR-CODE
+                  ELSE
+                          *> 状態コードが0(有効)/1(取消)以外 -> データ不正として例外リストへ記録
+                          DISPLAY ' ERROR: 不正な状態コード [' IN-STATUS-CODE '] ID=' IN-TOUR-CODE
+                          PERFORM WRITE-STATUS-ERROR-RECORD
+                  END-IF
+          END-IF
+  END-IF.
+
+  *> チェックポイントを保存 (毎レコード処理後に保存することで、異常終了しても
+  *> 再開位置との間に隙間ができず、再開時の二重印刷を防ぐ)
+  PERFORM              WRITE-CHECKPOINT.
+
+  *> 次のデータの読み込み
+  READ    TOUR-MASTER-FILE
+          AT END MOVE FLAG-ON TO FLAG-FILE-END.
+
+
+*> ***************************************************************************
+*> * 取消明細書き込み処理
+*> * = 取消データをTOUR-CANCELLATION-LISTへ出力する
+*> ***************************************************************************
+WRITE-CANCEL-RECORD.
+  MOVE    IN-TOUR-CODE TO PRINT-CANCEL-CODE.
+  MOVE    IN-TOUR-NAME TO PRINT-CANCEL-NAME.
+  MOVE    IN-CONTRACT-DATE TO PRINT-CANCEL-DATE.
+  MOVE    IN-TOTAL-EXPENSES TO PRINT-CANCEL-TOTAL.
+  DISPLAY ' CANCEL:' PRINT-CANCEL-ARTICLE.
+  WRITE   TOUR-CANCELLATION-RECORDS FROM PRINT-CANCEL-ARTICLE AFTER 1.
 
-  *> *> 合計金額のカウント
-  *> COMPUTE TEMP-EXPENSES-TOTAL = TEMP-EXPENSES-TOTAL + IN-TOUR-EXPENSES.
-  *> *> 処理件数のカウント
-  *> COMPUTE COUNTER = COUNTER + 1.
 
-  *> 明細のフォーマット
-  MOVE    IN-TOUR-NAME TO PRINT-TOUR-NAME.
-  MOVE    IN-TOUR-EXPENSES TO PRINT-TOUR-EXPENSES.
-  MOVE    IN-TOUR-MEMBERS TO PRINT-TOUR-MEMBERS.
-  MOVE    IN-TOTAL-EXPENSES TO PRINT-TOTAL-EXPENSES.
+*> ***************************************************************************
+*> * 金額不一致例外明細書き込み処理
+*> * = 旅費×人数とIN-TOTAL-EXPENSESが一致しないデータを例外リストへ出力する
+*> ***************************************************************************
+WRITE-EXCEPTION-RECORD.
+  MOVE    IN-TOUR-CODE TO PRINT-EXCEPTION-CODE.
+  MOVE    IN-TOUR-NAME TO PRINT-EXCEPTION-NAME.
+  MOVE    WS-EXPECTED-TOTAL TO PRINT-EXCEPTION-EXPECT.
+  MOVE    IN-TOTAL-EXPENSES TO PRINT-EXCEPTION-ACTUAL.
+  DISPLAY ' EXCEPT:' PRINT-EXCEPTION-ARTICLE.
+  WRITE   TOUR-EXCEPTION-RECORDS FROM PRINT-EXCEPTION-ARTICLE AFTER 1.
 
-  *> 明細の書き込み
-  DISPLAY ' OUT :' PRINT-ARTICLE.
-  DISPLAY ''
-  WRITE   TOUR-CONTRACT-RECORDS FROM PRINT-ARTICLE AFTER 1.
 
-  *> 次のデータの読み込み
-  READ    TOUR-MASTER-FILE INTO INPUT-FORMAT
-          AT END MOVE FLAG-FILE-END TO FLAG-ON.
+*> ***************************************************************************
+*> * 状態コード不正明細書き込み処理
+*> * = IN-STATUS-CODEが0/1以外のデータを例外リストへ出力する
+*> * (集計対象外となり報告書から消えてしまうのを防ぐため)
+*> ***************************************************************************
+WRITE-STATUS-ERROR-RECORD.
+  MOVE    SPACE TO TOUR-EXCEPTION-RECORDS.
+  STRING  IN-TOUR-CODE ' ' IN-TOUR-NAME
+          ' 不正な状態コード[' IN-STATUS-CODE ']のため集計対象外'
+          DELIMITED BY SIZE INTO TOUR-EXCEPTION-RECORDS.
+  WRITE   TOUR-EXCEPTION-RECORDS AFTER 1.
+
+
+*> ***************************************************************************
+*> * 契約日範囲判定処理
+*> * = IN-CONTRACT-DATEが指定範囲内かどうかを判定する
+*> ***************************************************************************
+CHECK-DATE-RANGE.
+  IF      IN-CONTRACT-DATE >= WS-FILTER-START-DATE
+          AND IN-CONTRACT-DATE <= WS-FILTER-END-DATE
+          MOVE    FLAG-ON TO WS-IN-RANGE-FLAG
+  ELSE
+          MOVE    FLAG-OFF TO WS-IN-RANGE-FLAG
+  END-IF.
+
+
+*> ***************************************************************************
+*> * CSV抽出行書き込み処理
+*> * = 編集なしの実値をカンマ区切りでSYSPRINT.CSVへ出力する
+*> ***************************************************************************
+WRITE-CSV-RECORD.
+  MOVE    IN-TOUR-EXPENSES TO WS-CSV-EXPENSES.
+  MOVE    IN-TOUR-MEMBERS TO WS-CSV-MEMBERS.
+  MOVE    IN-TOTAL-EXPENSES TO WS-CSV-TOTAL.
+
+  MOVE    SPACE TO WS-CSV-LINE.
+  STRING  FUNCTION TRIM(IN-TOUR-CODE)     DELIMITED BY SIZE
+          ','                             DELIMITED BY SIZE
+          FUNCTION TRIM(IN-TOUR-NAME)     DELIMITED BY SIZE
+          ','                             DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CSV-EXPENSES)  DELIMITED BY SIZE
+          ','                             DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CSV-MEMBERS)   DELIMITED BY SIZE
+          ','                             DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CSV-TOTAL)     DELIMITED BY SIZE
+          INTO    WS-CSV-LINE
+  END-STRING.
+
+  WRITE   TOUR-CONTRACT-CSV-RECORDS FROM WS-CSV-LINE.
 
 
 *> ***************************************************************************
 *> * 終了処理
 *> ***************************************************************************
 FINALIZE.
+  *> 価格帯1~3それぞれの小計を順に印刷 (該当データがある価格帯のみ)
+  PERFORM VARYING WS-BAND-IDX FROM 1 BY 1 UNTIL WS-BAND-IDX > 3
+          IF      WS-BAND-COUNT(WS-BAND-IDX) > ZERO
+                  PERFORM              PRINT-BAND-SUBTOTAL-RTN
+          END-IF
+  END-PERFORM.
+
   *> 集計のフォーマット
   MOVE    SPACE TO PRINT-ARTICLE.
   MOVE    'ｺﾞｳｹｲ' TO PRINT-TOUR-NAME.
@@ -174,5 +664,34 @@ FINALIZE.
   DISPLAY PRINT-ARTICLE.
   WRITE   TOUR-CONTRACT-RECORDS FROM PRINT-ARTICLE AFTER 2. *> 2行改行
 
+  *> 監査ログへの実行結果の追記
+  PERFORM                     WRITE-AUDIT-RECORD.
+
+  *> 正常終了したのでチェックポイントを消去する(次回は最初から処理する)
+  OPEN    OUTPUT                TOUR-CHECKPOINT-FILE.
+  CLOSE                         TOUR-CHECKPOINT-FILE.
+
   *> ファイルのクローズ
-  CLOSE   TOUR-MASTER-FILE TOUR-CONTRACT-LIST.
+  CLOSE   TOUR-MASTER-FILE TOUR-CONTRACT-LIST TOUR-CONTRACT-CSV
+          TOUR-CANCELLATION-LIST TOUR-EXCEPTION-LIST TOUR-AUDIT-LOG.
+
+
+*> ***************************************************************************
+*> * 監査ログ書き込み処理
+*> * = 実行連番・日時・処理件数・合計金額を1行にして追記する
+*> ***************************************************************************
+WRITE-AUDIT-RECORD.
+  MOVE    SPACE TO WS-AUDIT-LINE.
+  STRING  'RUN='                         DELIMITED BY SIZE
+          WS-RUN-SEQUENCE                DELIMITED BY SIZE
+          ' DATE='                       DELIMITED BY SIZE
+          WS-RUN-DATE                    DELIMITED BY SIZE
+          ' TIME='                       DELIMITED BY SIZE
+          WS-RUN-TIME                    DELIMITED BY SIZE
+          ' COUNT='                      DELIMITED BY SIZE
+          FUNCTION TRIM(COUNTER)         DELIMITED BY SIZE
+          ' TOTAL='                      DELIMITED BY SIZE
+          FUNCTION TRIM(TEMP-EXPENSES-TOTAL) DELIMITED BY SIZE
+          INTO    WS-AUDIT-LINE
+  END-STRING.
+  WRITE   TOUR-AUDIT-LOG-RECORDS FROM WS-AUDIT-LINE.
